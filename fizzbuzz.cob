@@ -1,45 +1,541 @@
-       IDENTIFICATION DIVISION. 
-       PROGRAM-ID. FizzBuzz. 
-
-       ENVIRONMENT DIVISION. 
-       CONFIGURATION SECTION. 
-       INPUT-OUTPUT SECTION. 
- 
-       DATA DIVISION. 
-       FILE SECTION. 
-       WORKING-STORAGE SECTION. 
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. FizzBuzz.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CTL-CARD-FILE ASSIGN TO "CTLCARD"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS CTL-FILE-STATUS.
+           SELECT FIZZBUZZ-OUT-FILE ASSIGN TO "FBOUTFIL"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS FBOUT-FILE-STATUS.
+           SELECT CHECKPOINT-FILE ASSIGN TO "FBCHKFIL"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS CHKPT-FILE-STATUS.
+           SELECT REPORT-FILE ASSIGN TO "FBREPORT"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS RPT-FILE-STATUS.
+           SELECT EXTRACT-FILE ASSIGN TO "FBEXTFIL"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS EXT-FILE-STATUS.
+           SELECT RULE-FILE ASSIGN TO "FBRULES"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS RULE-FILE-STATUS.
+           SELECT AUDIT-FILE ASSIGN TO "FBAUDTLG"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS AUDIT-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+           FD CTL-CARD-FILE.
+               COPY FBCTLCRD.
+
+           FD FIZZBUZZ-OUT-FILE.
+               COPY FBOUTREC.
+
+           FD CHECKPOINT-FILE.
+               COPY FBCHKPT.
+
+           FD REPORT-FILE.
+               COPY FBRPTLIN.
+
+           FD EXTRACT-FILE.
+               COPY FBEXTRCT.
+
+           FD RULE-FILE.
+               COPY FBRULREC.
+
+           FD AUDIT-FILE.
+               COPY FBAUDIT.
+
+       WORKING-STORAGE SECTION.
+           COPY FBRULTBL.
+           01 CTL-FILE-STATUS PIC X(2) VALUE '00'.
+               88 CTL-FILE-FOUND VALUE '00'.
+           01 CHKPT-FILE-STATUS PIC X(2) VALUE '00'.
+               88 CHKPT-FILE-FOUND VALUE '00'.
+               88 CHKPT-FILE-NOT-FOUND VALUE '05' '35'.
+           01 RULE-FILE-STATUS PIC X(2) VALUE '00'.
+               88 RULE-FILE-FOUND VALUE '00'.
+           01 AUDIT-FILE-STATUS PIC X(2) VALUE '00'.
+               88 AUDIT-FILE-NOT-FOUND VALUE '05' '35'.
+           01 FBOUT-FILE-STATUS PIC X(2) VALUE '00'.
+               88 FBOUT-FILE-NOT-FOUND VALUE '05' '35'.
+           01 RPT-FILE-STATUS PIC X(2) VALUE '00'.
+               88 RPT-FILE-NOT-FOUND VALUE '05' '35'.
+           01 EXT-FILE-STATUS PIC X(2) VALUE '00'.
+               88 EXT-FILE-NOT-FOUND VALUE '05' '35'.
+           01 RULE-EOF-SW PIC X(1) VALUE 'N'.
+               88 RULE-EOF VALUE 'Y'.
+           01 RULE-SUB PIC 9(2).
+           01 HIT-COUNT PIC 9(2).
+           01 HIT-LIST PIC 9(2) OCCURS 10 TIMES.
+           01 HIT-LIST-CNT PIC 9(2).
+           01 HIT-SUB PIC 9(2).
+           01 COMBO-SUB PIC 9(2).
+           01 COMBO-FOUND-SW PIC X(1).
+               88 COMBO-FOUND VALUE 'Y'.
+               88 COMBO-NOT-FOUND VALUE 'N'.
+           01 CONCAT-PTR PIC 9(4).
+           01 MOD-RESULT PIC 9(8).
+           01 CNT-OTHER-RULE PIC 9(8) VALUE ZERO.
+           01 CNT-COMBO-OTHER PIC 9(8) VALUE ZERO.
            01 COUNTER PIC 9(8).
-           01 COUNTER1 PIC 9(1).
-           01 COUNTER2 PIC 9(2).
+           01 COUNTER-DISPLAY PIC Z(7)9.
            01 DIV PIC 9(8).
-           01 MOD3 PIC 9(8).
-           01 MOD5 PIC 9(8).
-       LINKAGE SECTION. 
+           01 START-RANGE PIC 9(8).
+           01 END-RANGE PIC 9(8).
+           01 DIVISOR-A PIC 9(4).
+           01 DIVISOR-B PIC 9(4).
+           01 LABEL-A PIC X(10).
+           01 LABEL-B PIC X(10).
+           01 CNT-FIZZ PIC 9(8) VALUE ZERO.
+           01 CNT-BUZZ PIC 9(8) VALUE ZERO.
+           01 CNT-FIZZBUZZ PIC 9(8) VALUE ZERO.
+           01 CNT-PLAIN PIC 9(8) VALUE ZERO.
+           01 CNT-TOTAL PIC 9(8) VALUE ZERO.
+           01 RESTART-CTR PIC 9(8).
+           01 RUN-START PIC 9(8).
+           01 CHKPT-INTERVAL PIC 9(8) VALUE 1000.
+           01 CHKPT-DIV PIC 9(8).
+           01 CHKPT-REM PIC 9(8).
+           01 RPT-LINE-CNT PIC 9(4) VALUE ZERO.
+           01 RPT-PAGE-CNT PIC 9(4) VALUE ZERO.
+           01 RPT-LINES-PER-PAGE PIC 9(4) VALUE 50.
+           01 RPT-RUN-DATE PIC 9(8).
+           01 RPT-RUN-TIME PIC 9(6).
+           01 RPT-HEADING-1.
+               05 FILLER PIC X(10) VALUE 'RUN DATE: '.
+               05 RPT-HDG-DATE PIC 9(8).
+               05 FILLER PIC X(10) VALUE '  TIME: '.
+               05 RPT-HDG-TIME PIC 9(6).
+           01 RPT-HEADING-2 PIC X(40)
+               VALUE 'FIZZBUZZ CLASSIFICATION SUMMARY REPORT'.
+           01 RPT-HEADING-3 PIC X(30)
+               VALUE 'COUNTER-NBR    CLASSIFICATION'.
+           01 RPT-DETAIL-LINE.
+               05 RPT-DTL-COUNTER PIC Z(7)9.
+               05 FILLER PIC X(4) VALUE SPACES.
+               05 RPT-DTL-CLASS PIC X(110).
+           01 PARM-VALID-SW PIC X(1) VALUE 'Y'.
+               88 PARMS-ARE-VALID VALUE 'Y'.
+               88 PARMS-ARE-INVALID VALUE 'N'.
+           01 PARM-ERROR-MSG PIC X(60) VALUE SPACES.
+       LINKAGE SECTION.
 
-       PROCEDURE DIVISION. 
+       PROCEDURE DIVISION.
            A-PARA.
-           PERFORM B-PARA VARYING COUNTER FROM 1 BY 1 UNTIL COUNTER = 16.
+           OPEN INPUT CTL-CARD-FILE.
+           ACCEPT RPT-RUN-DATE FROM DATE YYYYMMDD.
+           ACCEPT RPT-RUN-TIME FROM TIME.
+           IF CTL-FILE-FOUND THEN
+                   READ CTL-CARD-FILE
+                       AT END
+                           DISPLAY 'FBU001E NO CONTROL CARD - '
+                               'RUN ABORTED'
+                           CLOSE CTL-CARD-FILE
+                           MOVE ZERO TO START-RANGE
+                           MOVE ZERO TO END-RANGE
+                           MOVE ZERO TO DIVISOR-A
+                           MOVE ZERO TO DIVISOR-B
+                           SET FBAUD-ABNORMAL-COMPLETION TO TRUE
+                           PERFORM S-PARA
+                           STOP RUN
+                   END-READ
+           ELSE
+                   DISPLAY 'FBU001E NO CONTROL CARD - RUN ABORTED'
+                   MOVE ZERO TO START-RANGE
+                   MOVE ZERO TO END-RANGE
+                   MOVE ZERO TO DIVISOR-A
+                   MOVE ZERO TO DIVISOR-B
+                   SET FBAUD-ABNORMAL-COMPLETION TO TRUE
+                   PERFORM S-PARA
+                   STOP RUN
+           END-IF.
+           MOVE FBCTL-START-RANGE TO START-RANGE.
+           MOVE FBCTL-END-RANGE TO END-RANGE.
+           MOVE FBCTL-DIVISOR-A TO DIVISOR-A.
+           MOVE FBCTL-DIVISOR-B TO DIVISOR-B.
+           MOVE FBCTL-LABEL-A TO LABEL-A.
+           MOVE FBCTL-LABEL-B TO LABEL-B.
+           MOVE FBCTL-RESTART-CTR TO RESTART-CTR.
+           CLOSE CTL-CARD-FILE.
+           PERFORM G-PARA.
+           IF PARMS-ARE-INVALID THEN
+                   PERFORM H-PARA
+                   SET FBAUD-ABNORMAL-COMPLETION TO TRUE
+                   PERFORM S-PARA
+                   STOP RUN
+           END-IF.
+           IF RESTART-CTR > ZERO THEN
+                   COMPUTE RUN-START = RESTART-CTR + 1
+                   PERFORM N-PARA
+           ELSE
+                   MOVE START-RANGE TO RUN-START
+           END-IF.
+           PERFORM J-PARA.
+           IF RESTART-CTR > ZERO THEN
+                   MOVE 1 TO RPT-PAGE-CNT
+                   OPEN EXTEND FIZZBUZZ-OUT-FILE
+                   IF FBOUT-FILE-NOT-FOUND THEN
+                           OPEN OUTPUT FIZZBUZZ-OUT-FILE
+                   END-IF
+                   OPEN EXTEND REPORT-FILE
+                   IF RPT-FILE-NOT-FOUND THEN
+                           OPEN OUTPUT REPORT-FILE
+                   END-IF
+                   OPEN EXTEND EXTRACT-FILE
+                   IF EXT-FILE-NOT-FOUND THEN
+                           OPEN OUTPUT EXTRACT-FILE
+                   END-IF
+           ELSE
+                   OPEN OUTPUT FIZZBUZZ-OUT-FILE
+                   OPEN OUTPUT REPORT-FILE
+                   OPEN OUTPUT EXTRACT-FILE
+           END-IF.
+           PERFORM E-PARA.
+           PERFORM B-PARA VARYING COUNTER FROM RUN-START BY 1
+               UNTIL COUNTER > END-RANGE.
+           PERFORM C-PARA.
+           CLOSE FIZZBUZZ-OUT-FILE.
+           CLOSE REPORT-FILE.
+           CLOSE EXTRACT-FILE.
+           SET FBAUD-NORMAL-COMPLETION TO TRUE.
+           PERFORM S-PARA.
            STOP RUN.
 
            B-PARA.
-           DIVIDE COUNTER BY 3 GIVING DIV REMAINDER MOD3.
-           DIVIDE COUNTER BY 5 GIVING DIV REMAINDER MOD5.
-           IF MOD3 = 0 THEN
-                   IF MOD5 = 0 THEN
-                           DISPLAY 'fizzbuzz'
+           MOVE COUNTER TO FBOUT-COUNTER-NBR.
+           MOVE ZERO TO HIT-COUNT.
+           MOVE ZERO TO HIT-LIST-CNT.
+           PERFORM L-PARA VARYING RULE-SUB FROM 1 BY 1
+               UNTIL RULE-SUB > FBRULE-COUNT.
+           PERFORM M-PARA.
+           WRITE FBOUTREC-RECORD.
+           PERFORM F-PARA.
+           PERFORM I-PARA.
+           ADD 1 TO CNT-TOTAL.
+           DIVIDE COUNTER BY CHKPT-INTERVAL GIVING CHKPT-DIV
+               REMAINDER CHKPT-REM.
+           IF CHKPT-REM = 0 THEN
+                   PERFORM D-PARA
+           END-IF.
+
+           C-PARA.
+           DISPLAY '---------------------------------------------'.
+           DISPLAY 'FBU900I FIZZBUZZ CONTROL TOTALS'.
+           DISPLAY 'FBU901I COUNTER VALUES PROCESSED . . : ' CNT-TOTAL.
+           DISPLAY 'FBU902I FIZZ-ONLY HITS . . . . . . . : ' CNT-FIZZ.
+           DISPLAY 'FBU903I BUZZ-ONLY HITS . . . . . . . : ' CNT-BUZZ.
+           DISPLAY 'FBU904I FIZZBUZZ HITS . . . . . . . : '
+               CNT-FIZZBUZZ.
+           DISPLAY 'FBU905I PLAIN-NUMBER HITS . . . . . .: ' CNT-PLAIN.
+           DISPLAY 'FBU906I OTHER SINGLE-RULE HITS . . .: '
+               CNT-OTHER-RULE.
+           DISPLAY 'FBU907I OTHER COMBO HITS . . . . . . : '
+               CNT-COMBO-OTHER.
+           DISPLAY '---------------------------------------------'.
+           PERFORM E-PARA.
+           MOVE 'FINAL SUMMARY - CONTROL TOTALS' TO FBRPT-LINE.
+           WRITE FBRPTLIN-RECORD.
+           MOVE SPACES TO FBRPT-LINE.
+           WRITE FBRPTLIN-RECORD.
+           STRING 'COUNTER VALUES PROCESSED . . : ' CNT-TOTAL
+               DELIMITED BY SIZE INTO FBRPT-LINE.
+           WRITE FBRPTLIN-RECORD.
+           STRING 'FIZZ-ONLY HITS . . . . . . . : ' CNT-FIZZ
+               DELIMITED BY SIZE INTO FBRPT-LINE.
+           WRITE FBRPTLIN-RECORD.
+           STRING 'BUZZ-ONLY HITS . . . . . . . : ' CNT-BUZZ
+               DELIMITED BY SIZE INTO FBRPT-LINE.
+           WRITE FBRPTLIN-RECORD.
+           STRING 'FIZZBUZZ HITS . . . . . . . .: ' CNT-FIZZBUZZ
+               DELIMITED BY SIZE INTO FBRPT-LINE.
+           WRITE FBRPTLIN-RECORD.
+           STRING 'PLAIN-NUMBER HITS . . . . . .: ' CNT-PLAIN
+               DELIMITED BY SIZE INTO FBRPT-LINE.
+           WRITE FBRPTLIN-RECORD.
+           STRING 'OTHER SINGLE-RULE HITS . . . : ' CNT-OTHER-RULE
+               DELIMITED BY SIZE INTO FBRPT-LINE.
+           WRITE FBRPTLIN-RECORD.
+           STRING 'OTHER COMBINATION HITS . . . : ' CNT-COMBO-OTHER
+               DELIMITED BY SIZE INTO FBRPT-LINE.
+           WRITE FBRPTLIN-RECORD.
+
+           D-PARA.
+           OPEN OUTPUT CHECKPOINT-FILE.
+           MOVE COUNTER TO FBCHKPT-LAST-COUNTER.
+           MOVE CNT-FIZZ TO FBCHKPT-CNT-FIZZ.
+           MOVE CNT-BUZZ TO FBCHKPT-CNT-BUZZ.
+           MOVE CNT-FIZZBUZZ TO FBCHKPT-CNT-FIZZBUZZ.
+           MOVE CNT-PLAIN TO FBCHKPT-CNT-PLAIN.
+           MOVE CNT-TOTAL TO FBCHKPT-CNT-TOTAL.
+           MOVE CNT-OTHER-RULE TO FBCHKPT-CNT-OTHER-RULE.
+           MOVE CNT-COMBO-OTHER TO FBCHKPT-CNT-COMBO-OTHER.
+           WRITE FBCHKPT-RECORD.
+           CLOSE CHECKPOINT-FILE.
+
+           E-PARA.
+           IF RPT-PAGE-CNT > 0 THEN
+                   MOVE SPACES TO FBRPT-LINE
+                   WRITE FBRPTLIN-RECORD BEFORE ADVANCING PAGE
+           END-IF.
+           ADD 1 TO RPT-PAGE-CNT.
+           MOVE RPT-RUN-DATE TO RPT-HDG-DATE.
+           MOVE RPT-RUN-TIME TO RPT-HDG-TIME.
+           MOVE RPT-HEADING-1 TO FBRPT-LINE.
+           WRITE FBRPTLIN-RECORD.
+           MOVE RPT-HEADING-2 TO FBRPT-LINE.
+           WRITE FBRPTLIN-RECORD.
+           MOVE RPT-HEADING-3 TO FBRPT-LINE.
+           WRITE FBRPTLIN-RECORD.
+           MOVE ZERO TO RPT-LINE-CNT.
+
+           F-PARA.
+           IF RPT-LINE-CNT >= RPT-LINES-PER-PAGE THEN
+                   PERFORM E-PARA
+           END-IF.
+           MOVE COUNTER TO RPT-DTL-COUNTER.
+           MOVE FBOUT-CLASS-TEXT TO RPT-DTL-CLASS.
+           MOVE RPT-DETAIL-LINE TO FBRPT-LINE.
+           WRITE FBRPTLIN-RECORD.
+           ADD 1 TO RPT-LINE-CNT.
+
+           G-PARA.
+           SET PARMS-ARE-VALID TO TRUE.
+           IF START-RANGE = ZERO THEN
+                   SET PARMS-ARE-INVALID TO TRUE
+                   MOVE 'START-RANGE MUST BE GREATER THAN ZERO'
+                       TO PARM-ERROR-MSG
+           END-IF.
+           IF PARMS-ARE-VALID AND END-RANGE < START-RANGE THEN
+                   SET PARMS-ARE-INVALID TO TRUE
+                   MOVE 'END-RANGE MUST NOT BE LESS THAN START-RANGE'
+                       TO PARM-ERROR-MSG
+           END-IF.
+           IF PARMS-ARE-VALID AND DIVISOR-A = ZERO THEN
+                   SET PARMS-ARE-INVALID TO TRUE
+                   MOVE 'DIVISOR-A MUST NOT BE ZERO' TO PARM-ERROR-MSG
+           END-IF.
+           IF PARMS-ARE-VALID AND DIVISOR-B = ZERO THEN
+                   SET PARMS-ARE-INVALID TO TRUE
+                   MOVE 'DIVISOR-B MUST NOT BE ZERO' TO PARM-ERROR-MSG
+           END-IF.
+
+           H-PARA.
+           DISPLAY '***********************************************'.
+           DISPLAY 'FBU999E INVALID CONTROL CARD PARAMETER'.
+           DISPLAY 'FBU999E ' PARM-ERROR-MSG.
+           DISPLAY 'FBU999E RUN TERMINATED - CORRECT AND RESUBMIT'.
+           DISPLAY '***********************************************'.
+
+           I-PARA.
+           MOVE SPACES TO FBEXT-LINE.
+           STRING FBOUT-COUNTER-NBR ',' FBOUT-CLASS-CODE ','
+               RPT-RUN-DATE
+               DELIMITED BY SIZE INTO FBEXT-LINE.
+           WRITE FBEXTRCT-RECORD.
+           IF EXT-FILE-STATUS NOT = '00' THEN
+                   DISPLAY 'FBU957E EXTRACT RECORD WRITE FAILED - '
+                       'STATUS ' EXT-FILE-STATUS
+           END-IF.
+
+           J-PARA.
+           MOVE 2 TO FBRULE-COUNT.
+           MOVE DIVISOR-A TO FBRULE-DIVISOR(1).
+           MOVE LABEL-A TO FBRULE-LABEL(1).
+           MOVE 'FZ' TO FBRULE-CODE(1).
+           MOVE DIVISOR-B TO FBRULE-DIVISOR(2).
+           MOVE LABEL-B TO FBRULE-LABEL(2).
+           MOVE 'BZ' TO FBRULE-CODE(2).
+           MOVE 1 TO FBCOMBO-COUNT.
+           MOVE 1 TO FBCOMBO-RULE-1(1).
+           MOVE 2 TO FBCOMBO-RULE-2(1).
+           MOVE 'FIZZBUZZ' TO FBCOMBO-LABEL(1).
+           MOVE 'FB' TO FBCOMBO-CODE(1).
+           OPEN INPUT RULE-FILE.
+           IF RULE-FILE-FOUND THEN
+                   PERFORM K-PARA UNTIL RULE-EOF
+                   CLOSE RULE-FILE
+           END-IF.
+
+           K-PARA.
+           READ RULE-FILE
+               AT END
+                   SET RULE-EOF TO TRUE
+               NOT AT END
+                   IF FBRULREC-IS-RULE THEN
+                           IF FBRULREC-RULE-DIVISOR = ZERO THEN
+                                   DISPLAY 'FBU956E ZERO DIVISOR IN '
+                                       'RULE-FILE - ENTRY IGNORED'
+                           ELSE
+                                   IF FBRULE-COUNT >= 10 THEN
+                                           DISPLAY 'FBU953E RULE TABLE '
+                                               'FULL - ENTRY IGNORED'
+                                   ELSE
+                                           ADD 1 TO FBRULE-COUNT
+                                           MOVE FBRULREC-RULE-DIVISOR
+                                               TO FBRULE-DIVISOR
+                                               (FBRULE-COUNT)
+                                           MOVE FBRULREC-RULE-LABEL
+                                               TO FBRULE-LABEL
+                                               (FBRULE-COUNT)
+                                           MOVE FBRULREC-RULE-CODE
+                                               TO FBRULE-CODE
+                                               (FBRULE-COUNT)
+                                   END-IF
+                           END-IF
                    ELSE
-                           DISPLAY 'fizz'
+                           IF FBRULREC-IS-COMBO THEN
+                                   IF FBCOMBO-COUNT >= 10 THEN
+                                           DISPLAY 'FBU954E COMBO'
+                                               ' TABLE FULL - IGNORED'
+                                   ELSE
+                                           ADD 1 TO FBCOMBO-COUNT
+                                           MOVE FBRULREC-COMBO-RULE-1
+                                               TO FBCOMBO-RULE-1
+                                               (FBCOMBO-COUNT)
+                                           MOVE FBRULREC-COMBO-RULE-2
+                                               TO FBCOMBO-RULE-2
+                                               (FBCOMBO-COUNT)
+                                           MOVE FBRULREC-COMBO-LABEL
+                                               TO FBCOMBO-LABEL
+                                               (FBCOMBO-COUNT)
+                                           MOVE FBRULREC-COMBO-CODE
+                                               TO FBCOMBO-CODE
+                                               (FBCOMBO-COUNT)
+                                   END-IF
+                           ELSE
+                                   DISPLAY 'FBU958E INVALID RULE-FILE '
+                                       'RECORD TYPE - ENTRY IGNORED'
+                           END-IF
                    END-IF
+           END-READ.
+
+           L-PARA.
+           DIVIDE COUNTER BY FBRULE-DIVISOR(RULE-SUB) GIVING DIV
+               REMAINDER MOD-RESULT.
+           IF MOD-RESULT = 0 THEN
+                   SET FBRULE-IS-HIT(RULE-SUB) TO TRUE
+                   ADD 1 TO HIT-COUNT
+                   ADD 1 TO HIT-LIST-CNT
+                   MOVE RULE-SUB TO HIT-LIST(HIT-LIST-CNT)
            ELSE
-                   IF MOD5 = 0 THEN
-                           DISPLAY 'buzz'
+                   SET FBRULE-NOT-HIT(RULE-SUB) TO TRUE
+           END-IF.
+
+           M-PARA.
+           EVALUATE HIT-COUNT
+               WHEN 0
+                   MOVE COUNTER TO COUNTER-DISPLAY
+                   DISPLAY COUNTER-DISPLAY
+                   MOVE 'PL' TO FBOUT-CLASS-CODE
+                   MOVE 'NUMBER' TO FBOUT-CLASS-TEXT
+                   ADD 1 TO CNT-PLAIN
+               WHEN 1
+                   MOVE FBRULE-CODE(HIT-LIST(1)) TO FBOUT-CLASS-CODE
+                   MOVE FBRULE-LABEL(HIT-LIST(1)) TO FBOUT-CLASS-TEXT
+                   DISPLAY FBRULE-LABEL(HIT-LIST(1))
+                   IF HIT-LIST(1) = 1 THEN
+                           ADD 1 TO CNT-FIZZ
                    ELSE
-                           IF COUNTER < 10 THEN
-                                   MOVE COUNTER TO COUNTER1
-                                   DISPLAY COUNTER1
+                           IF HIT-LIST(1) = 2 THEN
+                                   ADD 1 TO CNT-BUZZ
                            ELSE
-                                   MOVE COUNTER TO COUNTER2
-                                   DISPLAY COUNTER2
+                                   ADD 1 TO CNT-OTHER-RULE
                            END-IF
                    END-IF
+               WHEN OTHER
+                   PERFORM O-PARA
+           END-EVALUATE.
+
+           N-PARA.
+           OPEN INPUT CHECKPOINT-FILE.
+           IF CHKPT-FILE-FOUND THEN
+                   READ CHECKPOINT-FILE
+                       AT END
+                           DISPLAY 'FBU008E CHECKPOINT FILE NOT '
+                               'FOUND - RESUMING WITH ZERO TOTALS'
+                       NOT AT END
+                           MOVE FBCHKPT-CNT-FIZZ TO CNT-FIZZ
+                           MOVE FBCHKPT-CNT-BUZZ TO CNT-BUZZ
+                           MOVE FBCHKPT-CNT-FIZZBUZZ TO CNT-FIZZBUZZ
+                           MOVE FBCHKPT-CNT-PLAIN TO CNT-PLAIN
+                           MOVE FBCHKPT-CNT-TOTAL TO CNT-TOTAL
+                           MOVE FBCHKPT-CNT-OTHER-RULE TO CNT-OTHER-RULE
+                           MOVE FBCHKPT-CNT-COMBO-OTHER
+                               TO CNT-COMBO-OTHER
+                   END-READ
+                   CLOSE CHECKPOINT-FILE
+           ELSE
+                   DISPLAY 'FBU008E CHECKPOINT FILE NOT FOUND - '
+                       'RESUMING WITH ZERO TOTALS'
+           END-IF.
+
+           O-PARA.
+           SET COMBO-NOT-FOUND TO TRUE.
+           IF HIT-COUNT = 2 THEN
+                   PERFORM R-PARA VARYING COMBO-SUB FROM 1 BY 1
+                       UNTIL COMBO-SUB > FBCOMBO-COUNT
+           END-IF.
+           IF COMBO-FOUND THEN
+                   DISPLAY FBOUT-CLASS-TEXT
+                   IF HIT-LIST(1) = 1 AND HIT-LIST(2) = 2 THEN
+                           ADD 1 TO CNT-FIZZBUZZ
+                   ELSE
+                           ADD 1 TO CNT-COMBO-OTHER
+                   END-IF
+           ELSE
+                   PERFORM P-PARA
+           END-IF.
+
+           P-PARA.
+           MOVE SPACES TO FBOUT-CLASS-TEXT.
+           MOVE 'CB' TO FBOUT-CLASS-CODE.
+           MOVE 1 TO CONCAT-PTR.
+           PERFORM Q-PARA VARYING HIT-SUB FROM 1 BY 1
+               UNTIL HIT-SUB > HIT-COUNT.
+           DISPLAY FBOUT-CLASS-TEXT.
+           ADD 1 TO CNT-COMBO-OTHER.
+
+           Q-PARA.
+           STRING FBRULE-LABEL(HIT-LIST(HIT-SUB)) DELIMITED BY SPACE
+               ' ' DELIMITED BY SIZE
+               INTO FBOUT-CLASS-TEXT
+               WITH POINTER CONCAT-PTR
+               ON OVERFLOW
+                   DISPLAY 'FBU955E COMBINATION LABEL TRUNCATED'
+           END-STRING.
+
+           R-PARA.
+           IF (FBCOMBO-RULE-1(COMBO-SUB) = HIT-LIST(1) AND
+               FBCOMBO-RULE-2(COMBO-SUB) = HIT-LIST(2)) OR
+              (FBCOMBO-RULE-1(COMBO-SUB) = HIT-LIST(2) AND
+               FBCOMBO-RULE-2(COMBO-SUB) = HIT-LIST(1)) THEN
+                   MOVE FBCOMBO-LABEL(COMBO-SUB) TO FBOUT-CLASS-TEXT
+                   MOVE FBCOMBO-CODE(COMBO-SUB) TO FBOUT-CLASS-CODE
+                   SET COMBO-FOUND TO TRUE
+           END-IF.
+
+           S-PARA.
+           MOVE RPT-RUN-DATE TO FBAUD-RUN-DATE.
+           MOVE RPT-RUN-TIME TO FBAUD-RUN-TIME.
+           MOVE START-RANGE TO FBAUD-START-RANGE.
+           MOVE END-RANGE TO FBAUD-END-RANGE.
+           MOVE DIVISOR-A TO FBAUD-DIVISOR-A.
+           MOVE DIVISOR-B TO FBAUD-DIVISOR-B.
+           MOVE CNT-FIZZ TO FBAUD-CNT-FIZZ.
+           MOVE CNT-BUZZ TO FBAUD-CNT-BUZZ.
+           MOVE CNT-FIZZBUZZ TO FBAUD-CNT-FIZZBUZZ.
+           MOVE CNT-PLAIN TO FBAUD-CNT-PLAIN.
+           MOVE CNT-OTHER-RULE TO FBAUD-CNT-OTHER-RULE.
+           MOVE CNT-COMBO-OTHER TO FBAUD-CNT-COMBO-OTHER.
+           MOVE CNT-TOTAL TO FBAUD-CNT-TOTAL.
+           OPEN EXTEND AUDIT-FILE.
+           IF AUDIT-FILE-NOT-FOUND THEN
+                   OPEN OUTPUT AUDIT-FILE
            END-IF.
+           WRITE FBAUDIT-RECORD.
+           CLOSE AUDIT-FILE.
