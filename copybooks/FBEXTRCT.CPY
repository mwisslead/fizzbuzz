@@ -0,0 +1,4 @@
+      * FBEXTRCT - delimited extract line feeding the analytics
+      * warehouse loader: COUNTER-NBR,CLASSIFICATION-CODE,RUN-DATE.
+           01 FBEXTRCT-RECORD.
+               05 FBEXT-LINE PIC X(40).
