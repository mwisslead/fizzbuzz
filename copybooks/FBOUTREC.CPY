@@ -0,0 +1,9 @@
+      * FBOUTREC - per-COUNTER classification result, written to
+      * FIZZBUZZ-OUT so downstream jobs can consume the results as
+      * structured data instead of scraping the job log.
+           01 FBOUTREC-RECORD.
+               05 FBOUT-COUNTER-NBR PIC 9(8).
+               05 FBOUT-CLASS-CODE PIC X(2).
+      * sized for the worst case of all 10 rule-table entries hitting
+      * the same COUNTER and getting concatenated by P-PARA/Q-PARA.
+               05 FBOUT-CLASS-TEXT PIC X(110).
