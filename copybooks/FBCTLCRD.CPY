@@ -0,0 +1,13 @@
+      * FBCTLCRD - control-card record for the FizzBuzz run.
+      * One record, read once at the top of the run, carries the
+      * processing range, the two base divisor rules, and the
+      * restart counter used by the checkpoint/restart logic.
+           01 FBCTLCRD-RECORD.
+               05 FBCTL-START-RANGE PIC 9(8).
+               05 FBCTL-END-RANGE PIC 9(8).
+               05 FBCTL-DIVISOR-A PIC 9(4).
+               05 FBCTL-DIVISOR-B PIC 9(4).
+               05 FBCTL-LABEL-A PIC X(10).
+               05 FBCTL-LABEL-B PIC X(10).
+               05 FBCTL-RESTART-CTR PIC 9(8).
+               05 FILLER PIC X(10).
