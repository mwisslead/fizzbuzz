@@ -0,0 +1,15 @@
+      * FBRULREC - optional rules-file record. TYPE '1' adds a single
+      * divisor/label rule; TYPE '2' adds a combination label used
+      * when two of the rules above both hit the same COUNTER.
+           01 FBRULREC-RECORD.
+               05 FBRULREC-TYPE PIC X(1).
+                   88 FBRULREC-IS-RULE VALUE '1'.
+                   88 FBRULREC-IS-COMBO VALUE '2'.
+               05 FBRULREC-RULE-DIVISOR PIC 9(4).
+               05 FBRULREC-RULE-LABEL PIC X(10).
+               05 FBRULREC-RULE-CODE PIC X(2).
+               05 FBRULREC-COMBO-RULE-1 PIC 9(2).
+               05 FBRULREC-COMBO-RULE-2 PIC 9(2).
+               05 FBRULREC-COMBO-LABEL PIC X(20).
+               05 FBRULREC-COMBO-CODE PIC X(2).
+               05 FILLER PIC X(5).
