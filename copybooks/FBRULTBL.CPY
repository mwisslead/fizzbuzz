@@ -0,0 +1,22 @@
+      * FBRULTBL - working-storage rules table. Entries 1 and 2 are
+      * always seeded from the control card's DIVISOR-A/DIVISOR-B;
+      * any further rules (and the combination labels for when two
+      * or more rules hit the same COUNTER) come from the optional
+      * FBRULES file, so adding a rule is a data change, not a code
+      * change to B-PARA.
+           01 FBRULE-TABLE.
+               05 FBRULE-COUNT PIC 9(2) VALUE ZERO.
+               05 FBRULE-ENTRY OCCURS 10 TIMES.
+                   10 FBRULE-DIVISOR PIC 9(4).
+                   10 FBRULE-LABEL PIC X(10).
+                   10 FBRULE-CODE PIC X(2).
+                   10 FBRULE-HIT-SW PIC X(1).
+                       88 FBRULE-IS-HIT VALUE 'Y'.
+                       88 FBRULE-NOT-HIT VALUE 'N'.
+           01 FBCOMBO-TABLE.
+               05 FBCOMBO-COUNT PIC 9(2) VALUE ZERO.
+               05 FBCOMBO-ENTRY OCCURS 10 TIMES.
+                   10 FBCOMBO-RULE-1 PIC 9(2).
+                   10 FBCOMBO-RULE-2 PIC 9(2).
+                   10 FBCOMBO-LABEL PIC X(20).
+                   10 FBCOMBO-CODE PIC X(2).
