@@ -0,0 +1,20 @@
+      * FBAUDIT - one row appended per run, so a later question like
+      * "what changed between Tuesday's run and today's" can be
+      * answered from a persistent history instead of guesswork.
+           01 FBAUDIT-RECORD.
+               05 FBAUD-RUN-DATE PIC 9(8).
+               05 FBAUD-RUN-TIME PIC 9(6).
+               05 FBAUD-START-RANGE PIC 9(8).
+               05 FBAUD-END-RANGE PIC 9(8).
+               05 FBAUD-DIVISOR-A PIC 9(4).
+               05 FBAUD-DIVISOR-B PIC 9(4).
+               05 FBAUD-CNT-FIZZ PIC 9(8).
+               05 FBAUD-CNT-BUZZ PIC 9(8).
+               05 FBAUD-CNT-FIZZBUZZ PIC 9(8).
+               05 FBAUD-CNT-PLAIN PIC 9(8).
+               05 FBAUD-CNT-OTHER-RULE PIC 9(8).
+               05 FBAUD-CNT-COMBO-OTHER PIC 9(8).
+               05 FBAUD-CNT-TOTAL PIC 9(8).
+               05 FBAUD-COMPLETION-FLAG PIC X(1).
+                   88 FBAUD-NORMAL-COMPLETION VALUE 'C'.
+                   88 FBAUD-ABNORMAL-COMPLETION VALUE 'A'.
