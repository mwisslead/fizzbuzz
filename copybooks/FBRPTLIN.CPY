@@ -0,0 +1,5 @@
+      * FBRPTLIN - single print line for the FizzBuzz summary report.
+      * 132-byte wide-carriage line so RPT-DTL-CLASS can carry the
+      * worst-case concatenated combination label without truncation.
+           01 FBRPTLIN-RECORD.
+               05 FBRPT-LINE PIC X(132).
