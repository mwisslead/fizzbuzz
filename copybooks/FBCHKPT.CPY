@@ -0,0 +1,15 @@
+      * FBCHKPT - checkpoint record. Rewritten every CHKPT-INTERVAL
+      * counter values so a large run can be restarted from the last
+      * successfully processed COUNTER instead of from START-RANGE.
+      * The control totals are carried too, so a restarted run's
+      * trailer/report/audit row cover the full START-RANGE..END-RANGE
+      * span rather than just the RUN-START..END-RANGE tail.
+           01 FBCHKPT-RECORD.
+               05 FBCHKPT-LAST-COUNTER PIC 9(8).
+               05 FBCHKPT-CNT-FIZZ PIC 9(8).
+               05 FBCHKPT-CNT-BUZZ PIC 9(8).
+               05 FBCHKPT-CNT-FIZZBUZZ PIC 9(8).
+               05 FBCHKPT-CNT-PLAIN PIC 9(8).
+               05 FBCHKPT-CNT-TOTAL PIC 9(8).
+               05 FBCHKPT-CNT-OTHER-RULE PIC 9(8).
+               05 FBCHKPT-CNT-COMBO-OTHER PIC 9(8).
